@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BMIEXCP".
+       AUTHOR.     WYATT SHANAHAN.
+      * CH01_07 End-of-run exception report - lists every member from
+      * the BMI-RESULTS batch run flagged OBESE or UNDERWEIGHT, sorted
+      * by category and member ID, with a count by category.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BMI-RESULTS-FILE ASSIGN TO "BMIRSLT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESULTS-STATUS.
+               SELECT MEMBER-MASTER-FILE ASSIGN TO "MEMBERS.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MM-MEMBER-ID
+                   FILE STATUS IS WS-MEMB-STATUS.
+               SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+               SELECT EXCEPTION-REPORT-FILE ASSIGN TO "BMIEXCP.RPT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  BMI-RESULTS-FILE.
+           COPY RESULTREC.
+
+           FD  MEMBER-MASTER-FILE.
+           COPY MEMBREC.
+
+           SD  SORT-WORK-FILE.
+           01 SW-RECORD.
+               05 SW-CATEGORY         PIC X(12).
+               05 SW-MEMBER-ID        PIC X(6).
+               05 SW-HEIGHT           PIC 999.
+               05 SW-WEIGHT           PIC 9999.
+               05 SW-BMI               PIC 999V99.
+
+           FD  EXCEPTION-REPORT-FILE.
+           01 ER-LINE                  PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-RESULTS-STATUS        PIC XX.
+           01 WS-MEMB-STATUS           PIC XX.
+           01 WS-MASTER-OPEN-SWITCH    PIC X(1) VALUE "N".
+               88 MASTER-FILE-OPEN             VALUE "Y".
+           01 WS-RESULTS-EOF           PIC X(1) VALUE "N".
+               88 END-OF-RESULTS               VALUE "Y".
+           01 WS-SORT-EOF              PIC X(1) VALUE "N".
+               88 END-OF-SORTED-RECORDS        VALUE "Y".
+           01 WS-MEMBER-NAME           PIC X(30).
+           01 WS-EDITED-BMI            PIC ZZZ9.99.
+           01 WS-UNDERWEIGHT-COUNT     PIC 9(6) VALUE ZERO.
+           01 WS-OBESE-COUNT           PIC 9(6) VALUE ZERO.
+           01 WS-TOTAL-FLAGGED         PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           001-MAIN.
+               OPEN OUTPUT EXCEPTION-REPORT-FILE
+               MOVE "MEMBER ID  NAME                           BMI"
+                   & "   CATEGORY" TO ER-LINE
+               WRITE ER-LINE
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SW-CATEGORY SW-MEMBER-ID
+                   INPUT PROCEDURE 100-SELECT-FLAGGED-RECORDS
+                   OUTPUT PROCEDURE 200-PRODUCE-REPORT
+               PERFORM 300-WRITE-SUMMARY
+               CLOSE EXCEPTION-REPORT-FILE
+               DISPLAY "Exception report complete. Flagged members: "
+                   WS-TOTAL-FLAGGED.
+               STOP RUN.
+
+           100-SELECT-FLAGGED-RECORDS.
+               OPEN INPUT BMI-RESULTS-FILE
+               IF WS-RESULTS-STATUS NOT = "00"
+                   DISPLAY "No BMI results found; exception report "
+                       "will be empty."
+                   SET END-OF-RESULTS TO TRUE
+               END-IF
+               PERFORM UNTIL END-OF-RESULTS
+                   READ BMI-RESULTS-FILE
+                       AT END
+                           SET END-OF-RESULTS TO TRUE
+                       NOT AT END
+                           IF RS-CATEGORY = "OBESE" OR
+                              RS-CATEGORY = "UNDERWEIGHT"
+                               MOVE RS-CATEGORY  TO SW-CATEGORY
+                               MOVE RS-MEMBER-ID TO SW-MEMBER-ID
+                               MOVE RS-HEIGHT    TO SW-HEIGHT
+                               MOVE RS-WEIGHT    TO SW-WEIGHT
+                               MOVE RS-BMI       TO SW-BMI
+                               RELEASE SW-RECORD
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BMI-RESULTS-FILE.
+
+           200-PRODUCE-REPORT.
+               OPEN INPUT MEMBER-MASTER-FILE
+               IF WS-MEMB-STATUS = "00"
+                   SET MASTER-FILE-OPEN TO TRUE
+               END-IF
+               PERFORM UNTIL END-OF-SORTED-RECORDS
+                   RETURN SORT-WORK-FILE
+                       AT END
+                           SET END-OF-SORTED-RECORDS TO TRUE
+                       NOT AT END
+                           PERFORM 210-WRITE-DETAIL-LINE
+                   END-RETURN
+               END-PERFORM
+               IF MASTER-FILE-OPEN
+                   CLOSE MEMBER-MASTER-FILE
+               END-IF.
+
+           210-WRITE-DETAIL-LINE.
+               MOVE "MEMBER NOT FOUND" TO WS-MEMBER-NAME
+               IF MASTER-FILE-OPEN
+                   MOVE SW-MEMBER-ID TO MM-MEMBER-ID
+                   READ MEMBER-MASTER-FILE
+                       INVALID KEY
+                           MOVE "MEMBER NOT FOUND" TO WS-MEMBER-NAME
+                       NOT INVALID KEY
+                           MOVE MM-MEMBER-NAME TO WS-MEMBER-NAME
+                   END-READ
+               END-IF
+               MOVE SW-BMI TO WS-EDITED-BMI
+               STRING SW-MEMBER-ID        DELIMITED BY SIZE
+                   "  "                   DELIMITED BY SIZE
+                   WS-MEMBER-NAME         DELIMITED BY SIZE
+                   " "                    DELIMITED BY SIZE
+                   WS-EDITED-BMI          DELIMITED BY SIZE
+                   "  "                   DELIMITED BY SIZE
+                   SW-CATEGORY            DELIMITED BY SIZE
+                   INTO ER-LINE
+               WRITE ER-LINE
+               ADD 1 TO WS-TOTAL-FLAGGED
+               IF SW-CATEGORY = "OBESE"
+                   ADD 1 TO WS-OBESE-COUNT
+               ELSE
+                   ADD 1 TO WS-UNDERWEIGHT-COUNT
+               END-IF.
+
+           300-WRITE-SUMMARY.
+               MOVE SPACES TO ER-LINE
+               WRITE ER-LINE
+               STRING "UNDERWEIGHT COUNT: " DELIMITED BY SIZE
+                   WS-UNDERWEIGHT-COUNT     DELIMITED BY SIZE
+                   INTO ER-LINE
+               WRITE ER-LINE
+               STRING "OBESE COUNT:       " DELIMITED BY SIZE
+                   WS-OBESE-COUNT           DELIMITED BY SIZE
+                   INTO ER-LINE
+               WRITE ER-LINE
+               STRING "TOTAL FLAGGED:     " DELIMITED BY SIZE
+                   WS-TOTAL-FLAGGED         DELIMITED BY SIZE
+                   INTO ER-LINE
+               WRITE ER-LINE.
+
+       END PROGRAM BMIEXCP.
