@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CHECKIN".
+       AUTHOR.     WYATT SHANAHAN.
+      * CH01_07 Combined member check-in driver - CALLs GREETUSER then
+      * BMICAL for the same member in one pass and writes a single
+      * daily check-in log record combining the greeting and the BMI
+      * result, instead of two disconnected program runs per person.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CHECKIN-LOG-FILE ASSIGN TO "CHECKIN.LOG"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CHECKIN-LOG-FILE.
+           COPY CKLOGREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-MEMBER-ID          PIC X(6).
+           01 WS-MEMBER-NAME        PIC X(30).
+           01 WS-FOUND-FLAG         PIC X(1).
+               88 MEMBER-WAS-FOUND          VALUE "Y".
+           01 WS-HEIGHT             PIC 999.
+           01 WS-WEIGHT             PIC 9999.
+           01 WS-BMI                PIC 999V99 VALUE ZEROS.
+           01 WS-CATEGORY           PIC X(12) VALUE SPACES.
+           01 WS-BMI-VALID-FLAG     PIC X(1).
+           01 WS-LOG-STATUS         PIC XX.
+           01 WS-CURRENT-DATETIME   PIC X(21).
+
+       PROCEDURE DIVISION.
+           001-MAIN.
+               DISPLAY "Enter member ID for check-in: ".
+               ACCEPT WS-MEMBER-ID.
+               CALL "GREETUSER-CALL" USING WS-MEMBER-ID WS-MEMBER-NAME
+                   WS-FOUND-FLAG
+               END-CALL.
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME.
+               IF MEMBER-WAS-FOUND
+                   PERFORM 100-BMI-STEP
+                   PERFORM 200-WRITE-CHECKIN-LOG
+               ELSE
+                   DISPLAY "Check-in stopped: member not found."
+               END-IF.
+               STOP RUN.
+
+           100-BMI-STEP.
+               DISPLAY "Enter height in inches: ".
+               ACCEPT WS-HEIGHT.
+               DISPLAY "Enter weight in pounds: ".
+               ACCEPT WS-WEIGHT.
+               CALL "BMICAL-CALL" USING WS-MEMBER-ID WS-HEIGHT
+                   WS-WEIGHT WS-BMI WS-CATEGORY WS-BMI-VALID-FLAG
+               END-CALL.
+
+           200-WRITE-CHECKIN-LOG.
+               PERFORM 205-OPEN-CHECKIN-LOG
+               MOVE WS-MEMBER-ID TO CL-MEMBER-ID
+               MOVE WS-MEMBER-NAME TO CL-MEMBER-NAME
+               MOVE WS-CURRENT-DATETIME(1:14) TO CL-GREET-TIMESTAMP
+               MOVE WS-HEIGHT TO CL-HEIGHT
+               MOVE WS-WEIGHT TO CL-WEIGHT
+               MOVE WS-BMI TO CL-BMI
+               MOVE WS-CATEGORY TO CL-CATEGORY
+               MOVE WS-BMI-VALID-FLAG TO CL-BMI-VALID-FLAG
+               WRITE CL-CHECKIN-RECORD
+               CLOSE CHECKIN-LOG-FILE.
+
+           205-OPEN-CHECKIN-LOG.
+               OPEN EXTEND CHECKIN-LOG-FILE.
+               IF WS-LOG-STATUS = "35"
+                   OPEN OUTPUT CHECKIN-LOG-FILE
+                   CLOSE CHECKIN-LOG-FILE
+                   OPEN EXTEND CHECKIN-LOG-FILE
+               END-IF.
+
+       END PROGRAM CHECKIN.
