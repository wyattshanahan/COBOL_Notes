@@ -2,22 +2,380 @@
        PROGRAM-ID. "BMICAL".
        AUTHOR.     WYATT SHANAHAN.
       * CH01_07 BMI Calculator
+      * Run with no parameter for single kiosk entry, or with
+      * parameter "B" to batch-process the MEMBER-WEIGHIN file.
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MEMBER-WEIGHIN-FILE ASSIGN TO "MEMWEIGH.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-WEIGHIN-STATUS.
+               SELECT BMI-RESULTS-FILE ASSIGN TO "BMIRSLT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESULTS-STATUS.
+               SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HS-HISTORY-KEY
+                   FILE STATUS IS WS-HIST-STATUS.
+               SELECT SUSPENSE-FILE ASSIGN TO "BMISUSP.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUSP-STATUS.
+               SELECT CHECKPOINT-CONTROL-FILE ASSIGN TO "BMICTL.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS CK-JOB-ID
+                   FILE STATUS IS WS-CTRL-STATUS.
+               SELECT AUDIT-FILE ASSIGN TO "BMIAUDIT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD  MEMBER-WEIGHIN-FILE.
+           COPY WEIGHREC.
+
+           FD  BMI-RESULTS-FILE.
+           COPY RESULTREC.
+
+           FD  BMI-HISTORY-FILE.
+           COPY HISTREC.
+
+           FD  SUSPENSE-FILE.
+           COPY SUSPREC.
+
+           FD  CHECKPOINT-CONTROL-FILE.
+           COPY CTRLREC.
+
+           FD  AUDIT-FILE.
+           COPY AUDITREC.
+
            WORKING-STORAGE SECTION.
            01 HEIGHT PIC 999.
            01 WEIGHT PIC 9999.
-           01 BMI    PIC 99V99.
-         
-       PROCEDURE DIVISION. 
+           01 BMI    PIC 999V99.
+           01 BMI-CATEGORY PIC X(12).
+           01 WS-MEMBER-ID          PIC X(6).
+
+           01 WS-VALID-SWITCH       PIC X(1).
+               88 ENTRY-IS-VALID            VALUE "Y".
+           01 WS-REJECT-REASON      PIC X(30).
+           01 WS-MIN-HEIGHT         PIC 999 VALUE 036.
+           01 WS-MAX-HEIGHT         PIC 999 VALUE 096.
+           01 WS-MIN-WEIGHT         PIC 9999 VALUE 0050.
+           01 WS-MAX-WEIGHT         PIC 9999 VALUE 0700.
+
+           01 WS-CMD-LINE          PIC X(40).
+           01 WS-RUN-MODE          PIC X(1).
+           01 WS-RESTART-PARM      PIC X(7).
+           01 WS-EOF-SWITCH        PIC X(1) VALUE "N".
+               88 END-OF-WEIGHIN            VALUE "Y".
+           01 WS-RECORDS-READ      PIC 9(9) VALUE ZERO.
+           01 WS-RECORDS-WRITTEN   PIC 9(9) VALUE ZERO.
+           01 WS-SKIP-COUNT        PIC 9(9) VALUE ZERO.
+
+           01 WS-HIST-STATUS       PIC XX.
+           01 WS-SUSP-STATUS       PIC XX.
+           01 WS-AUDIT-STATUS      PIC XX.
+           01 WS-WEIGHIN-STATUS    PIC XX.
+           01 WS-RESULTS-STATUS    PIC XX.
+           01 WS-CURRENT-DATETIME  PIC X(21).
+
+           01 WS-CTRL-STATUS       PIC XX.
+           01 WS-CHECKPOINT-JOB-ID PIC X(8) VALUE "BMIBATCH".
+           01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 0025.
+
+           01 WS-OPERATOR-ID       PIC X(8).
+           01 WS-TERMINAL-ID       PIC X(8).
+           01 WS-SOURCE-CODE       PIC X(1).
+
+       LINKAGE SECTION.
+       01 LS-MEMBER-ID     PIC X(6).
+       01 LS-HEIGHT        PIC 999.
+       01 LS-WEIGHT        PIC 9999.
+       01 LS-BMI           PIC 999V99.
+       01 LS-CATEGORY      PIC X(12).
+       01 LS-VALID-FLAG    PIC X(1).
+
+       PROCEDURE DIVISION.
            001-MAIN.
+               ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+               UNSTRING WS-CMD-LINE DELIMITED BY SPACE
+                   INTO WS-RUN-MODE WS-RESTART-PARM
+               END-UNSTRING
+               ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+               ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "HOSTNAME"
+               PERFORM 920-OPEN-HISTORY-FILE
+               PERFORM 925-OPEN-AUDIT-FILE
+               IF WS-RUN-MODE = "B" OR WS-RUN-MODE = "b"
+                   MOVE "B" TO WS-SOURCE-CODE
+                   PERFORM 200-BATCH-PROCESS
+               ELSE
+                   MOVE "I" TO WS-SOURCE-CODE
+                   PERFORM 935-OPEN-SUSPENSE-FILE
+                   PERFORM 100-INTERACTIVE-MODE
+                   CLOSE SUSPENSE-FILE
+               END-IF
+               CLOSE BMI-HISTORY-FILE
+               CLOSE AUDIT-FILE
+               GOBACK.
+
+           ENTRY "BMICAL-CALL" USING LS-MEMBER-ID LS-HEIGHT LS-WEIGHT
+                   LS-BMI LS-CATEGORY LS-VALID-FLAG.
+               MOVE LS-MEMBER-ID TO WS-MEMBER-ID
+               MOVE LS-HEIGHT TO HEIGHT
+               MOVE LS-WEIGHT TO WEIGHT
+               PERFORM 905-CALLED-SETUP
+               PERFORM 150-CALLED-MODE
+               PERFORM 906-CALLED-TEARDOWN
+               GOBACK.
+
+           150-CALLED-MODE.
+               PERFORM 950-VALIDATE-ENTRY
+               IF ENTRY-IS-VALID
+                   COMPUTE BMI = WEIGHT * 703/(HEIGHT*HEIGHT)
+                   PERFORM 900-CLASSIFY-BMI
+                   DISPLAY "Your BMI is: ", BMI, " (", BMI-CATEGORY, ")"
+                   PERFORM 910-WRITE-HISTORY
+                   PERFORM 915-WRITE-AUDIT
+                   MOVE BMI TO LS-BMI
+                   MOVE BMI-CATEGORY TO LS-CATEGORY
+                   MOVE "Y" TO LS-VALID-FLAG
+               ELSE
+                   DISPLAY "Entry rejected: " WS-REJECT-REASON
+                   PERFORM 930-WRITE-SUSPENSE
+                   MOVE "N" TO LS-VALID-FLAG
+               END-IF.
+
+           905-CALLED-SETUP.
+               MOVE "C" TO WS-SOURCE-CODE
+               ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+               ACCEPT WS-TERMINAL-ID FROM ENVIRONMENT "HOSTNAME"
+               PERFORM 920-OPEN-HISTORY-FILE
+               PERFORM 925-OPEN-AUDIT-FILE
+               PERFORM 935-OPEN-SUSPENSE-FILE.
+
+           906-CALLED-TEARDOWN.
+               CLOSE BMI-HISTORY-FILE
+               CLOSE AUDIT-FILE
+               CLOSE SUSPENSE-FILE.
+
+           100-INTERACTIVE-MODE.
+               DISPLAY "Enter member ID: ".
+               ACCEPT WS-MEMBER-ID.
                DISPLAY "Enter your height in inches: ".
                ACCEPT HEIGHT.
                DISPLAY "Enter your weight in pounds: ".
                ACCEPT WEIGHT.
-               COMPUTE BMI = WEIGHT * 703/(HEIGHT*HEIGHT).
-               DISPLAY "Your BMI is: ", BMI, "%".
-               
-       STOP RUN.
+               PERFORM 950-VALIDATE-ENTRY.
+               IF ENTRY-IS-VALID
+                   COMPUTE BMI = WEIGHT * 703/(HEIGHT*HEIGHT)
+                   PERFORM 900-CLASSIFY-BMI
+                   DISPLAY "Your BMI is: ", BMI, " (", BMI-CATEGORY, ")"
+                   PERFORM 910-WRITE-HISTORY
+                   PERFORM 915-WRITE-AUDIT
+               ELSE
+                   DISPLAY "Entry rejected: " WS-REJECT-REASON
+                   PERFORM 930-WRITE-SUSPENSE
+               END-IF.
+
+           200-BATCH-PROCESS.
+               PERFORM 240-OPEN-CONTROL-FILE
+               IF FUNCTION UPPER-CASE(WS-RESTART-PARM) = "RESTART"
+                   PERFORM 250-READ-CHECKPOINT
+                   MOVE CK-RECORD-COUNT TO WS-SKIP-COUNT
+                   MOVE CK-RECORD-COUNT TO WS-RECORDS-READ
+                   OPEN INPUT MEMBER-WEIGHIN-FILE
+                   PERFORM 265-OPEN-RESULTS-EXTEND
+                   PERFORM 935-OPEN-SUSPENSE-FILE
+                   IF WS-WEIGHIN-STATUS NOT = "00"
+                       DISPLAY "Member weigh-in roster file not found; "
+                           "nothing to process."
+                       SET END-OF-WEIGHIN TO TRUE
+                   ELSE
+                       DISPLAY "Resuming batch run after " WS-SKIP-COUNT
+                           " records already processed."
+                       PERFORM WS-SKIP-COUNT TIMES
+                           READ MEMBER-WEIGHIN-FILE
+                               AT END
+                                   SET END-OF-WEIGHIN TO TRUE
+                           END-READ
+                       END-PERFORM
+                   END-IF
+               ELSE
+                   OPEN INPUT MEMBER-WEIGHIN-FILE
+                   OPEN OUTPUT BMI-RESULTS-FILE
+                   OPEN OUTPUT SUSPENSE-FILE
+                   IF WS-WEIGHIN-STATUS NOT = "00"
+                       DISPLAY "Member weigh-in roster file not found; "
+                           "nothing to process."
+                       SET END-OF-WEIGHIN TO TRUE
+                   END-IF
+               END-IF
+               PERFORM UNTIL END-OF-WEIGHIN
+                   READ MEMBER-WEIGHIN-FILE
+                       AT END
+                           SET END-OF-WEIGHIN TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-RECORDS-READ
+                           PERFORM 210-PROCESS-ONE-RECORD
+                           IF FUNCTION MOD(WS-RECORDS-READ
+                                   WS-CHECKPOINT-INTERVAL) = 0
+                               PERFORM 260-WRITE-CHECKPOINT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               PERFORM 260-WRITE-CHECKPOINT
+               CLOSE MEMBER-WEIGHIN-FILE
+               CLOSE BMI-RESULTS-FILE
+               CLOSE SUSPENSE-FILE
+               CLOSE CHECKPOINT-CONTROL-FILE
+               DISPLAY "Batch BMI run complete. Records read: "
+                   WS-RECORDS-READ " written: " WS-RECORDS-WRITTEN.
+
+           210-PROCESS-ONE-RECORD.
+               MOVE WR-MEMBER-ID TO WS-MEMBER-ID
+               MOVE WR-HEIGHT TO HEIGHT
+               MOVE WR-WEIGHT TO WEIGHT
+               PERFORM 950-VALIDATE-ENTRY
+               IF ENTRY-IS-VALID
+                   COMPUTE BMI = WEIGHT * 703/(HEIGHT*HEIGHT)
+                   PERFORM 900-CLASSIFY-BMI
+                   MOVE WR-MEMBER-ID TO RS-MEMBER-ID
+                   MOVE WR-HEIGHT TO RS-HEIGHT
+                   MOVE WR-WEIGHT TO RS-WEIGHT
+                   MOVE BMI TO RS-BMI
+                   MOVE BMI-CATEGORY TO RS-CATEGORY
+                   WRITE RS-RESULT-RECORD
+                   ADD 1 TO WS-RECORDS-WRITTEN
+                   PERFORM 910-WRITE-HISTORY
+                   PERFORM 915-WRITE-AUDIT
+               ELSE
+                   PERFORM 930-WRITE-SUSPENSE
+               END-IF.
+
+           900-CLASSIFY-BMI.
+               EVALUATE TRUE
+                   WHEN BMI < 18.50
+                       MOVE "UNDERWEIGHT" TO BMI-CATEGORY
+                   WHEN BMI < 25.00
+                       MOVE "NORMAL"      TO BMI-CATEGORY
+                   WHEN BMI < 30.00
+                       MOVE "OVERWEIGHT"  TO BMI-CATEGORY
+                   WHEN OTHER
+                       MOVE "OBESE"       TO BMI-CATEGORY
+               END-EVALUATE.
+
+           910-WRITE-HISTORY.
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+               MOVE WS-MEMBER-ID TO HS-MEMBER-ID
+               MOVE WS-CURRENT-DATETIME(1:14) TO HS-VISIT-STAMP
+               MOVE ZERO TO HS-SEQ
+               MOVE HEIGHT TO HS-HEIGHT
+               MOVE WEIGHT TO HS-WEIGHT
+               MOVE BMI TO HS-BMI
+               MOVE BMI-CATEGORY TO HS-CATEGORY
+               WRITE HS-HISTORY-RECORD
+                   INVALID KEY
+                       PERFORM 912-RESTAMP-AND-RETRY
+               END-WRITE.
+
+           915-WRITE-AUDIT.
+               MOVE WS-MEMBER-ID TO AU-MEMBER-ID
+               MOVE WS-CURRENT-DATETIME(1:14) TO AU-TIMESTAMP
+               MOVE HEIGHT TO AU-HEIGHT
+               MOVE WEIGHT TO AU-WEIGHT
+               MOVE BMI TO AU-BMI
+               MOVE WS-OPERATOR-ID TO AU-OPERATOR-ID
+               MOVE WS-TERMINAL-ID TO AU-TERMINAL-ID
+               MOVE WS-SOURCE-CODE TO AU-SOURCE
+               WRITE AU-AUDIT-RECORD.
+
+           912-RESTAMP-AND-RETRY.
+               ADD 1 TO HS-SEQ
+               WRITE HS-HISTORY-RECORD
+                   INVALID KEY
+                       PERFORM 912-RESTAMP-AND-RETRY
+               END-WRITE.
+
+           920-OPEN-HISTORY-FILE.
+               OPEN I-O BMI-HISTORY-FILE.
+               IF WS-HIST-STATUS = "35"
+                   OPEN OUTPUT BMI-HISTORY-FILE
+                   CLOSE BMI-HISTORY-FILE
+                   OPEN I-O BMI-HISTORY-FILE
+               END-IF.
+
+           925-OPEN-AUDIT-FILE.
+               OPEN EXTEND AUDIT-FILE.
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF.
+
+           935-OPEN-SUSPENSE-FILE.
+               OPEN EXTEND SUSPENSE-FILE.
+               IF WS-SUSP-STATUS = "35"
+                   OPEN OUTPUT SUSPENSE-FILE
+                   CLOSE SUSPENSE-FILE
+                   OPEN EXTEND SUSPENSE-FILE
+               END-IF.
+
+           265-OPEN-RESULTS-EXTEND.
+               OPEN EXTEND BMI-RESULTS-FILE.
+               IF WS-RESULTS-STATUS = "35"
+                   OPEN OUTPUT BMI-RESULTS-FILE
+                   CLOSE BMI-RESULTS-FILE
+                   OPEN EXTEND BMI-RESULTS-FILE
+               END-IF.
+
+           240-OPEN-CONTROL-FILE.
+               OPEN I-O CHECKPOINT-CONTROL-FILE.
+               IF WS-CTRL-STATUS = "35"
+                   OPEN OUTPUT CHECKPOINT-CONTROL-FILE
+                   CLOSE CHECKPOINT-CONTROL-FILE
+                   OPEN I-O CHECKPOINT-CONTROL-FILE
+               END-IF.
+
+           250-READ-CHECKPOINT.
+               MOVE WS-CHECKPOINT-JOB-ID TO CK-JOB-ID
+               READ CHECKPOINT-CONTROL-FILE
+                   INVALID KEY
+                       MOVE ZERO TO CK-RECORD-COUNT
+                       MOVE ZERO TO CK-WRITTEN-COUNT
+                       MOVE SPACES TO CK-LAST-MEMBER-ID
+               END-READ
+               MOVE CK-WRITTEN-COUNT TO WS-RECORDS-WRITTEN.
+
+           260-WRITE-CHECKPOINT.
+               MOVE WS-CHECKPOINT-JOB-ID TO CK-JOB-ID
+               MOVE WS-RECORDS-READ TO CK-RECORD-COUNT
+               MOVE WS-RECORDS-WRITTEN TO CK-WRITTEN-COUNT
+               MOVE WS-MEMBER-ID TO CK-LAST-MEMBER-ID
+               REWRITE CK-CONTROL-RECORD
+                   INVALID KEY
+                       WRITE CK-CONTROL-RECORD
+               END-REWRITE.
+
+           930-WRITE-SUSPENSE.
+               MOVE WS-MEMBER-ID TO SP-MEMBER-ID
+               MOVE HEIGHT TO SP-HEIGHT
+               MOVE WEIGHT TO SP-WEIGHT
+               MOVE WS-REJECT-REASON TO SP-REASON
+               WRITE SP-SUSPENSE-RECORD.
+
+           950-VALIDATE-ENTRY.
+               MOVE "Y" TO WS-VALID-SWITCH
+               MOVE SPACES TO WS-REJECT-REASON
+               IF HEIGHT < WS-MIN-HEIGHT OR HEIGHT > WS-MAX-HEIGHT
+                   MOVE "N" TO WS-VALID-SWITCH
+                   MOVE "HEIGHT OUT OF RANGE" TO WS-REJECT-REASON
+               ELSE
+                   IF WEIGHT < WS-MIN-WEIGHT OR WEIGHT > WS-MAX-WEIGHT
+                       MOVE "N" TO WS-VALID-SWITCH
+                       MOVE "WEIGHT OUT OF RANGE" TO WS-REJECT-REASON
+                   END-IF
+               END-IF.
+
        END PROGRAM BMICAL.
