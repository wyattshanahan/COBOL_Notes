@@ -0,0 +1,11 @@
+      * CH01_07 Compliance audit record - one per BMI calculation,
+      * interactive or batch.
+       01 AU-AUDIT-RECORD.
+           05 AU-MEMBER-ID           PIC X(6).
+           05 AU-TIMESTAMP           PIC 9(14).
+           05 AU-HEIGHT              PIC 999.
+           05 AU-WEIGHT              PIC 9999.
+           05 AU-BMI                 PIC 999V99.
+           05 AU-OPERATOR-ID         PIC X(8).
+           05 AU-TERMINAL-ID         PIC X(8).
+           05 AU-SOURCE              PIC X(1).
