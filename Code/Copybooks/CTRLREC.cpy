@@ -0,0 +1,6 @@
+      * CH01_07 Restart control record for the nightly BMI batch job
+       01 CK-CONTROL-RECORD.
+           05 CK-JOB-ID              PIC X(8).
+           05 CK-LAST-MEMBER-ID      PIC X(6).
+           05 CK-RECORD-COUNT        PIC 9(9).
+           05 CK-WRITTEN-COUNT       PIC 9(9).
