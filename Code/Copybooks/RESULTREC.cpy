@@ -0,0 +1,7 @@
+      * CH01_07 Batch BMI result record (BMI-RESULTS file)
+       01 RS-RESULT-RECORD.
+           05 RS-MEMBER-ID        PIC X(6).
+           05 RS-HEIGHT           PIC 999.
+           05 RS-WEIGHT           PIC 9999.
+           05 RS-BMI              PIC 999V99.
+           05 RS-CATEGORY         PIC X(12).
