@@ -0,0 +1,5 @@
+      * CH01_07 Member weigh-in roster record (MEMBER-WEIGHIN file)
+       01 WR-WEIGHIN-RECORD.
+           05 WR-MEMBER-ID        PIC X(6).
+           05 WR-HEIGHT           PIC 999.
+           05 WR-WEIGHT           PIC 9999.
