@@ -0,0 +1,11 @@
+      * CH01_07 Combined daily check-in log record - one per member
+      * per CHECKIN run, greeting and BMI result together.
+       01 CL-CHECKIN-RECORD.
+           05 CL-MEMBER-ID            PIC X(6).
+           05 CL-MEMBER-NAME          PIC X(30).
+           05 CL-GREET-TIMESTAMP      PIC 9(14).
+           05 CL-HEIGHT               PIC 999.
+           05 CL-WEIGHT               PIC 9999.
+           05 CL-BMI                  PIC 999V99.
+           05 CL-CATEGORY             PIC X(12).
+           05 CL-BMI-VALID-FLAG       PIC X(1).
