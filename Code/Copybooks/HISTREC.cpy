@@ -0,0 +1,12 @@
+      * CH01_07 Member BMI history record (BMI-HISTORY indexed file)
+      * Key is member id + visit timestamp so every visit for a
+      * member gets its own record, in chronological order.
+       01 HS-HISTORY-RECORD.
+           05 HS-HISTORY-KEY.
+               10 HS-MEMBER-ID        PIC X(6).
+               10 HS-VISIT-STAMP      PIC 9(14).
+               10 HS-SEQ              PIC 9(2).
+           05 HS-HEIGHT               PIC 999.
+           05 HS-WEIGHT               PIC 9999.
+           05 HS-BMI                  PIC 999V99.
+           05 HS-CATEGORY             PIC X(12).
