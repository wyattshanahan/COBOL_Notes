@@ -0,0 +1,6 @@
+      * CH01_07 Out-of-range height/weight suspense record
+       01 SP-SUSPENSE-RECORD.
+           05 SP-MEMBER-ID        PIC X(6).
+           05 SP-HEIGHT           PIC 999.
+           05 SP-WEIGHT           PIC 9999.
+           05 SP-REASON           PIC X(30).
