@@ -0,0 +1,5 @@
+      * CH01_07 Member master record (MEMBER-MASTER indexed file)
+       01 MM-MEMBER-RECORD.
+           05 MM-MEMBER-ID        PIC X(6).
+           05 MM-MEMBER-NAME      PIC X(30).
+           05 MM-LANGUAGE-PREF    PIC X(2).
