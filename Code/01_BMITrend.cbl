@@ -0,0 +1,128 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BMITREND".
+       AUTHOR.     WYATT SHANAHAN.
+      * CH01_07 BMI trend report - shows a member's last few visits
+      * from the BMI-HISTORY file side by side with percent change.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT BMI-HISTORY-FILE ASSIGN TO "BMIHIST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HS-HISTORY-KEY
+                   FILE STATUS IS WS-HIST-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  BMI-HISTORY-FILE.
+           COPY HISTREC.
+
+           WORKING-STORAGE SECTION.
+           01 WS-HIST-STATUS       PIC XX.
+           01 WS-LOOKUP-ID         PIC X(6).
+           01 WS-PRIOR-BMI         PIC 999V99 VALUE ZERO.
+           01 WS-PRIOR-BMI-SAVED   PIC X(1) VALUE "N".
+               88 HAVE-PRIOR-BMI          VALUE "Y".
+           01 WS-PCT-CHANGE        PIC S999V99.
+           01 WS-MAX-VISITS        PIC 9(4) VALUE 0005.
+           01 WS-TOTAL-VISITS      PIC 9(4) VALUE ZERO.
+           01 WS-SKIP-COUNT        PIC 9(4) VALUE ZERO.
+           01 WS-VISIT-NUMBER      PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           001-MAIN.
+               DISPLAY "Enter member ID for trend report: ".
+               ACCEPT WS-LOOKUP-ID.
+               OPEN INPUT BMI-HISTORY-FILE.
+               IF WS-HIST-STATUS NOT = "00"
+                   DISPLAY "Unable to open BMI history file."
+               ELSE
+                   PERFORM 200-REPORT-MEMBER-TREND
+               END-IF.
+               CLOSE BMI-HISTORY-FILE.
+               STOP RUN.
+
+           200-REPORT-MEMBER-TREND.
+               MOVE WS-LOOKUP-ID TO HS-MEMBER-ID.
+               MOVE ZERO TO HS-VISIT-STAMP.
+               MOVE ZERO TO HS-SEQ.
+               START BMI-HISTORY-FILE KEY IS >= HS-HISTORY-KEY
+                   INVALID KEY
+                       DISPLAY "No history found for member "
+                           WS-LOOKUP-ID
+               END-START.
+               IF WS-HIST-STATUS = "00"
+                   PERFORM 205-COUNT-VISITS
+                   IF WS-TOTAL-VISITS = ZERO
+                       DISPLAY "No history found for member "
+                           WS-LOOKUP-ID
+                   ELSE
+                       COMPUTE WS-SKIP-COUNT =
+                           WS-TOTAL-VISITS - WS-MAX-VISITS
+                       IF WS-SKIP-COUNT < ZERO
+                           MOVE ZERO TO WS-SKIP-COUNT
+                       END-IF
+                       MOVE WS-LOOKUP-ID TO HS-MEMBER-ID
+                       MOVE ZERO TO HS-VISIT-STAMP
+                       MOVE ZERO TO HS-SEQ
+                       START BMI-HISTORY-FILE KEY IS >= HS-HISTORY-KEY
+                       DISPLAY "BMI trend for member " WS-LOOKUP-ID
+                           " (last " WS-MAX-VISITS " visits)"
+                       DISPLAY "VISIT DATE/TIME   HEIGHT WEIGHT   BMI"
+                           "  CATEGORY      PCT CHANGE"
+                       PERFORM 210-READ-AND-SHOW-VISITS
+                           UNTIL WS-HIST-STATUS NOT = "00"
+                   END-IF
+               END-IF.
+
+           205-COUNT-VISITS.
+               PERFORM UNTIL WS-HIST-STATUS NOT = "00"
+                   READ BMI-HISTORY-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-HIST-STATUS
+                       NOT AT END
+                           IF HS-MEMBER-ID NOT = WS-LOOKUP-ID
+                               MOVE "10" TO WS-HIST-STATUS
+                           ELSE
+                               ADD 1 TO WS-TOTAL-VISITS
+                           END-IF
+                   END-READ
+               END-PERFORM.
+
+           210-READ-AND-SHOW-VISITS.
+               READ BMI-HISTORY-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-HIST-STATUS
+                   NOT AT END
+                       IF HS-MEMBER-ID NOT = WS-LOOKUP-ID
+                           MOVE "10" TO WS-HIST-STATUS
+                       ELSE
+                           ADD 1 TO WS-VISIT-NUMBER
+                           IF WS-VISIT-NUMBER > WS-SKIP-COUNT
+                               PERFORM 220-DISPLAY-ONE-VISIT
+                           ELSE
+                               PERFORM 215-TRACK-PRIOR-ONLY
+                           END-IF
+                       END-IF
+               END-READ.
+
+           215-TRACK-PRIOR-ONLY.
+               MOVE HS-BMI TO WS-PRIOR-BMI
+               SET HAVE-PRIOR-BMI TO TRUE.
+
+           220-DISPLAY-ONE-VISIT.
+               IF HAVE-PRIOR-BMI
+                   COMPUTE WS-PCT-CHANGE ROUNDED =
+                       ((HS-BMI - WS-PRIOR-BMI) / WS-PRIOR-BMI) * 100
+                   DISPLAY HS-VISIT-STAMP "  " HS-HEIGHT "    "
+                       HS-WEIGHT "   " HS-BMI "  " HS-CATEGORY
+                       "  " WS-PCT-CHANGE "%"
+               ELSE
+                   DISPLAY HS-VISIT-STAMP "  " HS-HEIGHT "    "
+                       HS-WEIGHT "   " HS-BMI "  " HS-CATEGORY
+                       "  " "  (first visit)"
+               END-IF
+               MOVE HS-BMI TO WS-PRIOR-BMI
+               SET HAVE-PRIOR-BMI TO TRUE.
+
+       END PROGRAM BMITREND.
