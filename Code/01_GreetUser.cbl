@@ -2,16 +2,91 @@
        PROGRAM-ID. "GREETUSER".
        AUTHOR.     WYATT SHANAHAN.
       * CH1_06 Program to take input and greet user
+      * Looks the entered member ID up against the member master
+      * file and greets the member by their name of record, in the
+      * language on file for that member.
+      * Run standalone for a kiosk prompt, or CALL "GREETUSER-CALL"
+      * with a member ID already in hand (see CHECKIN) to skip the
+      * prompt and get the looked-up name back in LS-MEMBER-NAME.
        ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT MEMBER-MASTER-FILE ASSIGN TO "MEMBERS.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS MM-MEMBER-ID
+                   FILE STATUS IS WS-MEMB-STATUS.
 
        DATA DIVISION.
+           FILE SECTION.
+           FD  MEMBER-MASTER-FILE.
+           COPY MEMBREC.
+
        WORKING-STORAGE SECTION.
-       01 NAME PIC A(20).
-     
-       PROCEDURE DIVISION. 
+       01 WS-MEMB-STATUS PIC XX.
+       01 WS-MEMBER-ID     PIC X(6).
+       01 WS-MEMBER-NAME   PIC X(30).
+       01 WS-FOUND-FLAG    PIC X(1).
+           88 MEMBER-WAS-FOUND         VALUE "Y".
+
+       01 WS-GREETING-TABLE-DATA.
+           05 FILLER PIC X(12) VALUE "ENHello, ".
+           05 FILLER PIC X(12) VALUE "FRBonjour, ".
+           05 FILLER PIC X(12) VALUE "ESHola, ".
+       01 WS-GREETING-TABLE REDEFINES WS-GREETING-TABLE-DATA.
+           05 WS-GREETING-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WS-GREETING-IDX.
+               10 WS-GREETING-LANG PIC X(2).
+               10 WS-GREETING-TEXT PIC X(10).
+
+       LINKAGE SECTION.
+       01 LS-MEMBER-ID     PIC X(6).
+       01 LS-MEMBER-NAME   PIC X(30).
+       01 LS-FOUND-FLAG    PIC X(1).
+
+       PROCEDURE DIVISION.
            001-MAIN.
-               DISPLAY "Please enter your name: ".
-               ACCEPT NAME.
-               DISPLAY "Bonjour, ", NAME.
-       STOP RUN.
+               DISPLAY "Please enter your member ID: "
+               ACCEPT WS-MEMBER-ID
+               PERFORM 100-LOOKUP-MEMBER
+               GOBACK.
+
+           ENTRY "GREETUSER-CALL" USING LS-MEMBER-ID LS-MEMBER-NAME
+                   LS-FOUND-FLAG.
+               MOVE LS-MEMBER-ID TO WS-MEMBER-ID
+               PERFORM 100-LOOKUP-MEMBER
+               MOVE WS-MEMBER-NAME TO LS-MEMBER-NAME
+               MOVE WS-FOUND-FLAG TO LS-FOUND-FLAG
+               GOBACK.
+
+           100-LOOKUP-MEMBER.
+               MOVE "N" TO WS-FOUND-FLAG.
+               OPEN INPUT MEMBER-MASTER-FILE.
+               IF WS-MEMB-STATUS NOT = "00"
+                   DISPLAY "Member lookup is unavailable right now."
+               ELSE
+                   MOVE WS-MEMBER-ID TO MM-MEMBER-ID
+                   READ MEMBER-MASTER-FILE
+                       INVALID KEY
+                           DISPLAY "Member not found: " WS-MEMBER-ID
+                       NOT INVALID KEY
+                           SET MEMBER-WAS-FOUND TO TRUE
+                           MOVE MM-MEMBER-NAME TO WS-MEMBER-NAME
+                           PERFORM 110-DISPLAY-GREETING
+                   END-READ
+                   CLOSE MEMBER-MASTER-FILE
+               END-IF.
+
+           110-DISPLAY-GREETING.
+               SET WS-GREETING-IDX TO 1.
+               SEARCH WS-GREETING-ENTRY
+                   AT END
+                       SET WS-GREETING-IDX TO 1
+                   WHEN WS-GREETING-LANG(WS-GREETING-IDX) =
+                           MM-LANGUAGE-PREF
+                       CONTINUE
+               END-SEARCH.
+               DISPLAY FUNCTION TRIM(WS-GREETING-TEXT(WS-GREETING-IDX))
+                   " " MM-MEMBER-NAME.
+
        END PROGRAM GREETUSER.
